@@ -0,0 +1,210 @@
+      *--------------------------------------------------------------*
+      * PROGRAM-ID : STORDRVR                                         *
+      * AUTHOR     : MAINTENANCE TEAM                                  *
+      * INSTALLATION: CICS TRANSACTION SERVER MINIBANK SAMPLE          *
+      * DATE-WRITTEN: 2026-08-09                                       *
+      * DATE-COMPILED:                                                 *
+      *--------------------------------------------------------------*
+      * DESCRIPTION                                                   *
+      *   BATCH DRIVER FOR THE STANDING-ORDER / SCHEDULED-TRANSFER     *
+      *   SUBSYSTEM. RUNS ONCE A DAY, READS EVERY ACTIVE               *
+      *   SETUPTRANSFER ROW WHOSE NEXTRUNDATE HAS ARRIVED, AND CALLS   *
+      *   XFERCORE (THE SAME LOGIC TRANSFER USES UNDER CICS) TO POST   *
+      *   EACH ONE. A COMMIT IS TAKEN EVERY CHECKPOINT-INTERVAL         *
+      *   ORDERS SO AN ABEND PARTWAY THROUGH A LARGE RUN ONLY LOSES    *
+      *   WORK SINCE THE LAST CHECKPOINT. BECAUSE EACH ORDER'S         *
+      *   NEXTRUNDATE IS ADVANCED PAST TODAY IN THE SAME UNIT OF WORK  *
+      *   AS ITS TRANSFER, A RESTARTED RUN NATURALLY SKIPS EVERY ORDER *
+      *   THAT ALREADY COMMITTED - NO SEPARATE CHECKPOINT TABLE IS     *
+      *   NEEDED.                                                     *
+      *--------------------------------------------------------------*
+      * MODIFICATION HISTORY                                         *
+      *  2026-08-09 INITIAL VERSION                       MAINT       *
+      *--------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STORDRVR.
+       AUTHOR.     MAINTENANCE TEAM.
+       DATE-WRITTEN. 2026-08-09.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+           EXEC SQL INCLUDE SETUPXFR END-EXEC.
+
+       01 WS-XFER-COMMAREA.
+           COPY TRANSFER.
+       01 WS-NEEDS-ROLLBACK       PIC X(01).
+
+       01 WS-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WS-EOF                 VALUE 'Y'.
+       01 WS-ORDER-COUNT          PIC S9(08) COMP VALUE 0.
+       01 WS-POSTED-COUNT         PIC S9(08) COMP VALUE 0.
+       01 WS-FAILED-COUNT         PIC S9(08) COMP VALUE 0.
+       01 WS-SUSPENDED-COUNT      PIC S9(08) COMP VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL  PIC S9(04) COMP VALUE 50.
+       01 WS-CKPT-QUOTIENT        PIC S9(08) COMP VALUE 0.
+       01 WS-CKPT-REMAINDER       PIC S9(04) COMP VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC SQL SET CURRENT SCHEMA='CTUSERS' END-EXEC.
+           PERFORM B100-OPEN-CURSOR   THRU B100-EXIT.
+           PERFORM B200-FETCH-NEXT    THRU B200-EXIT.
+           PERFORM B300-PROCESS-ORDER THRU B300-EXIT
+                   UNTIL WS-EOF.
+           PERFORM B400-CLOSE-CURSOR  THRU B400-EXIT.
+           DISPLAY 'STORDRVR ORDERS DUE      : ' WS-ORDER-COUNT.
+           DISPLAY 'STORDRVR ORDERS POSTED    : ' WS-POSTED-COUNT.
+           DISPLAY 'STORDRVR ORDERS FAILED     : ' WS-FAILED-COUNT.
+           DISPLAY 'STORDRVR ORDERS SUSPENDED  : ' WS-SUSPENDED-COUNT.
+           STOP RUN.
+       0000-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * THE CURSOR IS DECLARED WITH HOLD SO IT SURVIVES THE PERIODIC
+      * COMMIT TAKEN IN B300 EVERY CHECKPOINT-INTERVAL ORDERS.
+      *--------------------------------------------------------------*
+       B100-OPEN-CURSOR.
+           EXEC SQL
+                DECLARE C-DUE-ORDERS CURSOR WITH HOLD FOR
+                SELECT SETUPID,     SRC-ACCOUNT, TGT-ACCOUNT,
+                       SETUP-AMOUNT, SETUP-CURRENCY, FREQUENCY,
+                       NEXTRUNDATE, LASTRUNDATE, SETUP-STATUS
+                  FROM SETUPTRANSFER
+                 WHERE SETUP-STATUS = 'A'
+                   AND NEXTRUNDATE <= CURRENT DATE
+                 ORDER BY SETUPID
+           END-EXEC.
+           EXEC SQL
+                OPEN C-DUE-ORDERS
+           END-EXEC.
+       B100-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       B200-FETCH-NEXT.
+           EXEC SQL
+                FETCH C-DUE-ORDERS
+                 INTO :DCLSETUPTRANSFER.SETUPID,
+                      :DCLSETUPTRANSFER.SRC-ACCOUNT,
+                      :DCLSETUPTRANSFER.TGT-ACCOUNT,
+                      :DCLSETUPTRANSFER.SETUP-AMOUNT,
+                      :DCLSETUPTRANSFER.SETUP-CURRENCY,
+                      :DCLSETUPTRANSFER.FREQUENCY,
+                      :DCLSETUPTRANSFER.NEXTRUNDATE,
+                      :DCLSETUPTRANSFER.LASTRUNDATE,
+                      :DCLSETUPTRANSFER.SETUP-STATUS
+           END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+                     ADD 1 TO WS-ORDER-COUNT
+             WHEN 100
+                     MOVE 'Y' TO WS-EOF-SW
+             WHEN OTHER
+                     DISPLAY 'STORDRVR FETCH ERROR SQLCODE=' SQLCODE
+                     MOVE 'Y' TO WS-EOF-SW
+           END-EVALUATE.
+       B200-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * B300 - POST ONE STANDING ORDER THROUGH XFERCORE, ADVANCE ITS
+      * NEXTRUNDATE PAST TODAY, COMMIT EVERY CHECKPOINT-INTERVAL
+      * ORDERS, AND MOVE ON TO THE NEXT DUE ORDER.
+      *
+      * A SAVEPOINT IS TAKEN BEFORE EACH ORDER SO A SINGLE FAILED
+      * ORDER CAN BE BACKED OUT ON ITS OWN, WITHOUT UNDOING EVERY
+      * ORDER POSTED SINCE THE LAST CHECKPOINT COMMIT. A PLAIN
+      * EXEC SQL ROLLBACK WOULD ALSO CLOSE THE WITH HOLD CURSOR
+      * OPENED IN B100, SO ON ROLLBACK RETAIN CURSORS IS SPECIFIED
+      * TO KEEP IT POSITIONED FOR THE NEXT FETCH.
+      *--------------------------------------------------------------*
+       B300-PROCESS-ORDER.
+           MOVE SPACES                     TO WS-XFER-COMMAREA.
+           MOVE SRC-ACCOUNT OF DCLSETUPTRANSFER TO
+                                     SOURCE-ACCOUNT OF WS-XFER-COMMAREA.
+           MOVE TGT-ACCOUNT OF DCLSETUPTRANSFER TO
+                                     TARGET-ACCOUNT OF WS-XFER-COMMAREA.
+           MOVE SETUP-AMOUNT OF DCLSETUPTRANSFER TO
+                                     TRANS-AMOUNT OF WS-XFER-COMMAREA.
+           MOVE SETUP-CURRENCY OF DCLSETUPTRANSFER TO
+                                     CURRENCY-CODE OF WS-XFER-COMMAREA.
+           SET TRAN-TYPE-TRANSFER OF WS-XFER-COMMAREA TO TRUE.
+           EXEC SQL
+                SAVEPOINT SP-BEFORE-ORDER
+                ON ROLLBACK RETAIN CURSORS
+           END-EXEC.
+           CALL 'XFERCORE' USING WS-XFER-COMMAREA WS-NEEDS-ROLLBACK.
+           IF TRAN-OK OF WS-XFER-COMMAREA
+              ADD 1 TO WS-POSTED-COUNT
+              PERFORM B350-ADVANCE-NEXTRUNDATE THRU B350-EXIT
+           ELSE
+              ADD 1 TO WS-FAILED-COUNT
+              DISPLAY 'STORDRVR ORDER FAILED SETUPID=' SETUPID
+                       OF DCLSETUPTRANSFER ' '
+                       ERROR-MSG OF WS-XFER-COMMAREA
+              IF WS-NEEDS-ROLLBACK = 'Y'
+                 EXEC SQL
+                      ROLLBACK TO SAVEPOINT SP-BEFORE-ORDER
+                 END-EXEC
+              END-IF
+           END-IF.
+           IF WS-POSTED-COUNT > 0
+              DIVIDE WS-POSTED-COUNT BY WS-CHECKPOINT-INTERVAL
+                 GIVING WS-CKPT-QUOTIENT
+                 REMAINDER WS-CKPT-REMAINDER
+              IF WS-CKPT-REMAINDER = 0
+                 EXEC SQL COMMIT END-EXEC
+                 DISPLAY 'STORDRVR CHECKPOINT AT ' WS-POSTED-COUNT
+                         ' ORDERS POSTED'
+              END-IF
+           END-IF.
+           PERFORM B200-FETCH-NEXT THRU B200-EXIT.
+       B300-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * AN UNRECOGNISED FREQUENCY WOULD OTHERWISE NULL OUT NEXTRUNDATE
+      * (THE SQL CASE HAS NO ELSE), AND A NULL NEXTRUNDATE NEVER
+      * SATISFIES B100'S WHERE NEXTRUNDATE <= CURRENT DATE AGAIN - THE
+      * ORDER WOULD SILENTLY STOP BEING PROCESSED FOREVER WITH NO
+      * ERROR LOGGED. INSTEAD, SUSPEND THE ORDER AND LOG IT SO OPS
+      * SEES IT AND FIXES THE DATA, THE SAME WAY SETUP-SUSPENDED IS
+      * USED TO TAKE ANY OTHER ORDER OUT OF ROTATION.
+       B350-ADVANCE-NEXTRUNDATE.
+           IF FREQUENCY-DAILY OF DCLSETUPTRANSFER
+              OR FREQUENCY-WEEKLY OF DCLSETUPTRANSFER
+              OR FREQUENCY-MONTHLY OF DCLSETUPTRANSFER
+              EXEC SQL
+                   UPDATE SETUPTRANSFER
+                          SET NEXTRUNDATE =
+                                 CASE FREQUENCY
+                                    WHEN 'DAILY'   THEN
+                                                   NEXTRUNDATE + 1 DAY
+                                    WHEN 'WEEKLY'  THEN
+                                                   NEXTRUNDATE + 7 DAYS
+                                    WHEN 'MONTHLY' THEN
+                                                   NEXTRUNDATE + 1 MONTH
+                                 END,
+                              LASTRUNDATE = CURRENT DATE
+                        WHERE SETUPID = :DCLSETUPTRANSFER.SETUPID
+              END-EXEC
+           ELSE
+              DISPLAY 'STORDRVR UNKNOWN FREQUENCY, SUSPENDING SETUPID='
+                      SETUPID OF DCLSETUPTRANSFER ' FREQUENCY='
+                      FREQUENCY OF DCLSETUPTRANSFER
+              ADD 1 TO WS-SUSPENDED-COUNT
+              EXEC SQL
+                   UPDATE SETUPTRANSFER
+                          SET SETUP-STATUS = 'S'
+                        WHERE SETUPID = :DCLSETUPTRANSFER.SETUPID
+              END-EXEC
+           END-IF.
+       B350-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       B400-CLOSE-CURSOR.
+           EXEC SQL COMMIT END-EXEC.
+           EXEC SQL
+                CLOSE C-DUE-ORDERS
+           END-EXEC.
+       B400-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
