@@ -0,0 +1,296 @@
+      *--------------------------------------------------------------*
+      * PROGRAM-ID : XFERJRNL                                         *
+      * AUTHOR     : MAINTENANCE TEAM                                  *
+      * INSTALLATION: CICS TRANSACTION SERVER MINIBANK SAMPLE          *
+      * DATE-WRITTEN: 2026-08-09                                       *
+      * DATE-COMPILED:                                                 *
+      *--------------------------------------------------------------*
+      * DESCRIPTION                                                   *
+      *   DAILY TRANSFER JOURNAL REPORT. READS TRANSHISTORY FOR        *
+      *   TRANSNAME = 'TRANSFER' WITHIN THE REQUESTED TRANSTIME DATE   *
+      *   RANGE (WS-FROM-DATE/WS-TO-DATE, DEFAULTED TO TODAY BY        *
+      *   A005-SET-REPORT-DATE - CHANGE THAT PARAGRAPH TO              *
+      *   PARAMETERISE A DIFFERENT RANGE), PAIRS THE                  *
+      *   DEBIT/CREDIT ROWS OF EACH TRANSFER BACK TOGETHER, AND        *
+      *   PRINTS ONE LINE PER TRANSFER PLUS A PER-ACCOUNT SUBTOTAL AND *
+      *   A GRAND TOTAL SO BRANCH STAFF CAN RECONCILE THE DAY'S        *
+      *   ACTIVITY AGAINST THEIR OWN LOGS.                             *
+      *                                                                *
+      *   PAIRING RULE: TRANSHISTORY HOLDS ONE ROW PER LEG OF A        *
+      *   TRANSFER - A NEGATIVE (DEBIT) ROW FOR THE SOURCE ACCOUNT AND *
+      *   A POSITIVE (CREDIT) ROW FOR THE TARGET ACCOUNT - AND XFERCORE*
+      *   WRITES THE SAME REFNO TO BOTH. READING THE ROWS IN REFNO,    *
+      *   TRANSTIME ORDER (SO BOTH LEGS OF ONE TRANSFER ARE ALWAYS     *
+      *   ADJACENT REGARDLESS OF HOW OTHER TRANSFERS' LEGS INTERLEAVE  *
+      *   IN TRANSTIME), A ROW IS HELD AS "PENDING" UNTIL THE NEXT ROW *
+      *   EITHER SHARES ITS REFNO (THE MATCHING LEG) OR DOES NOT       *
+      *   (THE PENDING ROW IS AN UNMATCHED LEG ON ITS OWN, PRINTED SO  *
+      *   IT IS NOT SILENTLY DROPPED).                                 *
+      *--------------------------------------------------------------*
+      * MODIFICATION HISTORY                                         *
+      *  2026-08-09 INITIAL VERSION                       MAINT       *
+      *--------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XFERJRNL.
+       AUTHOR.     MAINTENANCE TEAM.
+       DATE-WRITTEN. 2026-08-09.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT JOURNAL-REPORT ASSIGN TO XFERRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  JOURNAL-REPORT.
+       01  REPORT-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+           EXEC SQL INCLUDE TRANHIST END-EXEC.
+
+       01  WS-FROM-DATE               PIC X(10).
+       01  WS-TO-DATE                 PIC X(10).
+
+       01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+           88  WS-EOF                     VALUE 'Y'.
+       01  WS-PENDING-SW              PIC X(01) VALUE 'N'.
+           88  WS-PENDING-DEBIT            VALUE 'Y'.
+
+       01  WS-PENDING-ACCOUNT         PIC X(10).
+       01  WS-PENDING-AMOUNT          PIC S9(12)V9(3) VALUE 0.
+       01  WS-PENDING-TIME            PIC X(26).
+       01  WS-PENDING-REFNO           PIC X(36).
+       01  WS-CURRENT-ABS             PIC S9(12)V9(3) VALUE 0.
+
+       01  WS-TRANSFER-COUNT          PIC S9(08) COMP VALUE 0.
+       01  WS-UNMATCHED-COUNT         PIC S9(08) COMP VALUE 0.
+       01  WS-GRAND-TOTAL             PIC S9(12)V9(3) VALUE 0.
+
+       01  WS-SUB-ACCOUNT             PIC X(10) VALUE SPACES.
+       01  WS-SUB-TOTAL               PIC S9(12)V9(3) VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER                 PIC X(80) VALUE
+               'DAILY TRANSFER JOURNAL'.
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(13) VALUE
+               'SOURCE ACCT'.
+           05  FILLER                 PIC X(13) VALUE
+               'TARGET ACCT'.
+           05  FILLER                 PIC X(17) VALUE
+               'AMOUNT           '.
+           05  FILLER                 PIC X(26) VALUE
+               'TRANSFER TIME'.
+       01  WS-DETAIL-LINE.
+           05  DL-SOURCE-ACCT         PIC X(10).
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  DL-TARGET-ACCT         PIC X(10).
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  DL-AMOUNT              PIC -9(12).999.
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  DL-TIME                PIC X(26).
+       01  WS-UNMATCHED-LINE.
+           05  FILLER                 PIC X(19) VALUE
+               '** UNMATCHED LEG: '.
+           05  UL-ACCOUNT             PIC X(10).
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  UL-AMOUNT              PIC -9(12).999.
+       01  WS-SUBTOTAL-LINE.
+           05  FILLER                 PIC X(06) VALUE
+               '  SUB-'.
+           05  FILLER                 PIC X(08) VALUE
+               'TOTAL  '.
+           05  ST-ACCOUNT             PIC X(10).
+           05  FILLER                 PIC X(03) VALUE SPACES.
+           05  ST-AMOUNT              PIC -9(12).999.
+       01  WS-GRAND-TOTAL-LINE.
+           05  FILLER                 PIC X(14) VALUE
+               'GRAND TOTAL : '.
+           05  GT-AMOUNT              PIC -9(12).999.
+       01  WS-COUNT-LINE.
+           05  FILLER                 PIC X(28) VALUE
+               'TRANSFERS MATCHED        : '.
+           05  CL-MATCHED             PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC SQL SET CURRENT SCHEMA='CTUSERS' END-EXEC.
+           PERFORM A005-SET-REPORT-DATE THRU A005-EXIT.
+           OPEN OUTPUT JOURNAL-REPORT.
+           MOVE WS-HEADING-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-HEADING-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM B100-OPEN-CURSOR    THRU B100-EXIT.
+           PERFORM B200-FETCH-NEXT     THRU B200-EXIT.
+           PERFORM B300-PROCESS-ROW    THRU B300-EXIT
+                   UNTIL WS-EOF.
+           PERFORM B500-FLUSH-PENDING  THRU B500-EXIT.
+           PERFORM B600-WRITE-SUBTOTAL THRU B600-EXIT.
+           PERFORM B400-CLOSE-CURSOR   THRU B400-EXIT.
+           MOVE WS-GRAND-TOTAL TO GT-AMOUNT.
+           MOVE WS-GRAND-TOTAL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-TRANSFER-COUNT TO CL-MATCHED.
+           MOVE WS-COUNT-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           CLOSE JOURNAL-REPORT.
+           DISPLAY 'XFERJRNL TRANSFERS MATCHED : ' WS-TRANSFER-COUNT.
+           DISPLAY 'XFERJRNL UNMATCHED LEGS     : ' WS-UNMATCHED-COUNT.
+           STOP RUN.
+       0000-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * A005 - DEFAULT THE REPORT RANGE TO TODAY, SO A RECOMPILE ISN'T
+      * NEEDED BEFORE EVERY NIGHTLY RUN. TO RUN THE REPORT OVER A
+      * DIFFERENT RANGE (A CATCH-UP RUN, A MONTH-END RE-RUN), CHANGE
+      * THIS PARAGRAPH TO MOVE IN THE DESIRED DATES INSTEAD.
+      *--------------------------------------------------------------*
+       A005-SET-REPORT-DATE.
+           EXEC SQL
+                VALUES (CHAR(CURRENT DATE))
+                  INTO :WS-FROM-DATE
+           END-EXEC.
+           MOVE WS-FROM-DATE TO WS-TO-DATE.
+       A005-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       B100-OPEN-CURSOR.
+           EXEC SQL
+                DECLARE C-TRANSFERS CURSOR FOR
+                SELECT ACCOUNTNUMBER, TRANSAMOUNT, TRANSTIME, REFNO
+                  FROM TRANSHISTORY
+                 WHERE TRANSNAME = 'TRANSFER'
+                   AND DATE(TRANSTIME) BETWEEN :WS-FROM-DATE
+                                            AND :WS-TO-DATE
+                 ORDER BY REFNO, TRANSTIME
+           END-EXEC.
+           EXEC SQL
+                OPEN C-TRANSFERS
+           END-EXEC.
+       B100-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       B200-FETCH-NEXT.
+           EXEC SQL
+                FETCH C-TRANSFERS
+                 INTO :DCLTRANSHISTORY.ACCOUNTNUMBER,
+                      :DCLTRANSHISTORY.TRANSAMOUNT,
+                      :DCLTRANSHISTORY.TRANSTIME,
+                      :DCLTRANSHISTORY.REFNO
+           END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+                     CONTINUE
+             WHEN 100
+                     MOVE 'Y' TO WS-EOF-SW
+             WHEN OTHER
+                     DISPLAY 'XFERJRNL FETCH ERROR SQLCODE=' SQLCODE
+                     MOVE 'Y' TO WS-EOF-SW
+           END-EVALUATE.
+       B200-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * B300 - EACH ROW IS EITHER THE FIRST LEG OF A NEW TRANSFER
+      * (BECOMES THE PENDING ROW) OR THE OTHER LEG THAT COMPLETES THE
+      * CURRENTLY PENDING ONE, IDENTIFIED BY SHARING ITS REFNO. A ROW
+      * WHOSE REFNO DOES NOT MATCH THE PENDING ROW'S FLUSHES THE OLD
+      * PENDING ROW AS UNMATCHED AND BECOMES THE NEW PENDING ROW IN
+      * ITS PLACE.
+      *--------------------------------------------------------------*
+       B300-PROCESS-ROW.
+           IF NOT WS-PENDING-DEBIT
+              MOVE ACCOUNTNUMBER OF DCLTRANSHISTORY TO
+                                                 WS-PENDING-ACCOUNT
+              MOVE TRANSAMOUNT   OF DCLTRANSHISTORY TO
+                                                 WS-PENDING-AMOUNT
+              MOVE TRANSTIME     OF DCLTRANSHISTORY TO
+                                                 WS-PENDING-TIME
+              MOVE REFNO         OF DCLTRANSHISTORY TO
+                                                 WS-PENDING-REFNO
+              MOVE 'Y' TO WS-PENDING-SW
+           ELSE
+              COMPUTE WS-CURRENT-ABS =
+                      TRANSAMOUNT OF DCLTRANSHISTORY
+              IF WS-PENDING-REFNO = REFNO OF DCLTRANSHISTORY
+                 PERFORM B310-WRITE-DETAIL THRU B310-EXIT
+                 MOVE 'N' TO WS-PENDING-SW
+              ELSE
+                 PERFORM B320-WRITE-UNMATCHED THRU B320-EXIT
+                 MOVE ACCOUNTNUMBER OF DCLTRANSHISTORY TO
+                                                    WS-PENDING-ACCOUNT
+                 MOVE TRANSAMOUNT   OF DCLTRANSHISTORY TO
+                                                    WS-PENDING-AMOUNT
+                 MOVE TRANSTIME     OF DCLTRANSHISTORY TO
+                                                    WS-PENDING-TIME
+                 MOVE REFNO         OF DCLTRANSHISTORY TO
+                                                    WS-PENDING-REFNO
+              END-IF
+           END-IF.
+           PERFORM B200-FETCH-NEXT THRU B200-EXIT.
+       B300-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * B310 - THE PENDING ROW IS THE DEBIT (SOURCE) LEG AND THE
+      * CURRENT ROW IS THE MATCHING CREDIT (TARGET) LEG.
+      *--------------------------------------------------------------*
+       B310-WRITE-DETAIL.
+           ADD 1 TO WS-TRANSFER-COUNT.
+           ADD WS-CURRENT-ABS TO WS-GRAND-TOTAL.
+           PERFORM B610-ROLL-SUBTOTAL THRU B610-EXIT.
+           MOVE WS-PENDING-ACCOUNT               TO DL-SOURCE-ACCT.
+           MOVE ACCOUNTNUMBER OF DCLTRANSHISTORY  TO DL-TARGET-ACCT.
+           MOVE WS-CURRENT-ABS                    TO DL-AMOUNT.
+           MOVE WS-PENDING-TIME                   TO DL-TIME.
+           MOVE WS-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+       B310-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       B320-WRITE-UNMATCHED.
+           ADD 1 TO WS-UNMATCHED-COUNT.
+           MOVE WS-PENDING-ACCOUNT TO UL-ACCOUNT.
+           MOVE WS-PENDING-AMOUNT  TO UL-AMOUNT.
+           MOVE WS-UNMATCHED-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+       B320-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       B400-CLOSE-CURSOR.
+           EXEC SQL
+                CLOSE C-TRANSFERS
+           END-EXEC.
+       B400-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       B500-FLUSH-PENDING.
+           IF WS-PENDING-DEBIT
+              PERFORM B320-WRITE-UNMATCHED THRU B320-EXIT
+              MOVE 'N' TO WS-PENDING-SW
+           END-IF.
+       B500-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * B600/B610 - A PER-ACCOUNT SUBTOTAL IS PRINTED EVERY TIME THE
+      * SOURCE ACCOUNT ON THE DETAIL LINE CHANGES, AND ONE LAST TIME
+      * AFTER THE LAST DETAIL LINE.
+      *--------------------------------------------------------------*
+       B600-WRITE-SUBTOTAL.
+           IF WS-SUB-ACCOUNT NOT = SPACES
+              MOVE WS-SUB-ACCOUNT TO ST-ACCOUNT
+              MOVE WS-SUB-TOTAL   TO ST-AMOUNT
+              MOVE WS-SUBTOTAL-LINE TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-IF.
+       B600-EXIT.
+             EXIT.
+       B610-ROLL-SUBTOTAL.
+           IF WS-SUB-ACCOUNT NOT = WS-PENDING-ACCOUNT
+              PERFORM B600-WRITE-SUBTOTAL THRU B600-EXIT
+              MOVE WS-PENDING-ACCOUNT TO WS-SUB-ACCOUNT
+              MOVE 0                 TO WS-SUB-TOTAL
+           END-IF.
+           ADD WS-CURRENT-ABS TO WS-SUB-TOTAL.
+       B610-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
