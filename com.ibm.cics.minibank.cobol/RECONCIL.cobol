@@ -0,0 +1,156 @@
+      *--------------------------------------------------------------*
+      * PROGRAM-ID : RECONCIL                                         *
+      * AUTHOR     : MAINTENANCE TEAM                                  *
+      * INSTALLATION: CICS TRANSACTION SERVER MINIBANK SAMPLE          *
+      * DATE-WRITTEN: 2026-08-09                                       *
+      * DATE-COMPILED:                                                 *
+      *--------------------------------------------------------------*
+      * DESCRIPTION                                                   *
+      *   NIGHTLY BATCH RECONCILIATION. FOR EVERY ACCOUNT, SUMS         *
+      *   TRANSAMOUNT ACROSS ALL OF TRANSHISTORY AND COMPARES THE      *
+      *   RUNNING TOTAL TO THE CURRENT ACCOUNT.BALANCE. ANY ACCOUNT    *
+      *   WHERE THE TWO DISAGREE IS WRITTEN TO THE DISCREPANCY REPORT  *
+      *   SO OPS CAN INVESTIGATE BEFORE MONTH-END STATEMENTS GO OUT.   *
+      *--------------------------------------------------------------*
+      * MODIFICATION HISTORY                                         *
+      *  2026-08-09 INITIAL VERSION                       MAINT       *
+      *--------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       AUTHOR.     MAINTENANCE TEAM.
+       DATE-WRITTEN. 2026-08-09.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DISCREPANCY-REPORT ASSIGN TO RECONRPT
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DISCREPANCY-REPORT.
+       01  REPORT-LINE                PIC X(86).
+
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA  END-EXEC.
+           EXEC SQL INCLUDE ACCOUNT END-EXEC.
+
+       01  WS-EOF-SW                  PIC X(01) VALUE 'N'.
+           88  WS-EOF                     VALUE 'Y'.
+       01  WS-ACCOUNT-COUNT            PIC S9(08) COMP VALUE 0.
+       01  WS-DISCREPANCY-COUNT        PIC S9(08) COMP VALUE 0.
+       01  WS-HIST-TOTAL               PIC S9(12)V9(3) VALUE 0.
+       01  WS-DIFFERENCE               PIC S9(12)V9(3) VALUE 0.
+
+       01  WS-HEADING-1.
+           05  FILLER                 PIC X(86) VALUE
+               'ACCOUNT/TRANSHISTORY RECONCILIATION DISCREPANCY REPORT'.
+       01  WS-HEADING-2.
+           05  FILLER                 PIC X(23) VALUE
+               'ACCOUNT NUMBER         '.
+           05  FILLER                 PIC X(18) VALUE
+               'ACCOUNT BALANCE   '.
+           05  FILLER                 PIC X(18) VALUE
+               'TRANSHISTORY TOTAL'.
+           05  FILLER                 PIC X(18) VALUE
+               'DIFFERENCE        '.
+       01  WS-DETAIL-LINE.
+           05  DL-ACCOUNTNUMBER       PIC X(10).
+           05  FILLER                 PIC X(13) VALUE SPACES.
+           05  DL-BALANCE             PIC -9(12).999.
+           05  FILLER                 PIC X(06) VALUE SPACES.
+           05  DL-HIST-TOTAL          PIC -9(12).999.
+           05  FILLER                 PIC X(06) VALUE SPACES.
+           05  DL-DIFFERENCE          PIC -9(12).999.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                 PIC X(33) VALUE
+               'ACCOUNTS CHECKED            : '.
+           05  SL-ACCOUNT-COUNT       PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE-2.
+           05  FILLER                 PIC X(33) VALUE
+               'DISCREPANCIES FOUND          : '.
+           05  SL-DISCREPANCY-COUNT   PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           EXEC SQL SET CURRENT SCHEMA='CTUSERS' END-EXEC.
+           OPEN OUTPUT DISCREPANCY-REPORT.
+           MOVE WS-HEADING-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-HEADING-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           PERFORM B100-OPEN-CURSOR   THRU B100-EXIT.
+           PERFORM B200-FETCH-NEXT    THRU B200-EXIT.
+           PERFORM B300-CHECK-ACCOUNT THRU B300-EXIT
+                   UNTIL WS-EOF.
+           PERFORM B400-CLOSE-CURSOR  THRU B400-EXIT.
+           MOVE WS-ACCOUNT-COUNT     TO SL-ACCOUNT-COUNT.
+           MOVE WS-SUMMARY-LINE      TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-DISCREPANCY-COUNT TO SL-DISCREPANCY-COUNT.
+           MOVE WS-SUMMARY-LINE-2    TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           CLOSE DISCREPANCY-REPORT.
+           DISPLAY 'RECONCIL ACCOUNTS CHECKED  : ' WS-ACCOUNT-COUNT.
+           DISPLAY 'RECONCIL DISCREPANCIES     : ' WS-DISCREPANCY-COUNT.
+           STOP RUN.
+       0000-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       B100-OPEN-CURSOR.
+           EXEC SQL
+                DECLARE C-ALL-ACCOUNTS CURSOR FOR
+                SELECT ACCOUNTNUMBER, BALANCE
+                  FROM ACCOUNT
+                 ORDER BY ACCOUNTNUMBER
+           END-EXEC.
+           EXEC SQL
+                OPEN C-ALL-ACCOUNTS
+           END-EXEC.
+       B100-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       B200-FETCH-NEXT.
+           EXEC SQL
+                FETCH C-ALL-ACCOUNTS
+                 INTO :DCLACCOUNT.ACCOUNTNUMBER,
+                      :DCLACCOUNT.BALANCE
+           END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+                     ADD 1 TO WS-ACCOUNT-COUNT
+             WHEN 100
+                     MOVE 'Y' TO WS-EOF-SW
+             WHEN OTHER
+                     DISPLAY 'RECONCIL FETCH ERROR SQLCODE=' SQLCODE
+                     MOVE 'Y' TO WS-EOF-SW
+           END-EVALUATE.
+       B200-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       B300-CHECK-ACCOUNT.
+           EXEC SQL
+                SELECT COALESCE(SUM(TRANSAMOUNT), 0)
+                  INTO :WS-HIST-TOTAL
+                  FROM TRANSHISTORY
+                 WHERE ACCOUNTNUMBER = :DCLACCOUNT.ACCOUNTNUMBER
+           END-EXEC.
+           COMPUTE WS-DIFFERENCE = BALANCE OF DCLACCOUNT - WS-HIST-TOTAL.
+           IF WS-DIFFERENCE NOT = 0
+              ADD 1 TO WS-DISCREPANCY-COUNT
+              MOVE ACCOUNTNUMBER OF DCLACCOUNT TO DL-ACCOUNTNUMBER
+              MOVE BALANCE       OF DCLACCOUNT TO DL-BALANCE
+              MOVE WS-HIST-TOTAL                TO DL-HIST-TOTAL
+              MOVE WS-DIFFERENCE                TO DL-DIFFERENCE
+              MOVE WS-DETAIL-LINE                TO REPORT-LINE
+              WRITE REPORT-LINE
+           END-IF.
+           PERFORM B200-FETCH-NEXT THRU B200-EXIT.
+       B300-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       B400-CLOSE-CURSOR.
+           EXEC SQL
+                CLOSE C-ALL-ACCOUNTS
+           END-EXEC.
+       B400-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
