@@ -0,0 +1,685 @@
+      *--------------------------------------------------------------*
+      * PROGRAM-ID : XFERCORE                                         *
+      * AUTHOR     : ZHOU DONG SHENG/CHINA/IBM                         *
+      * INSTALLATION: CICS TRANSACTION SERVER MINIBANK SAMPLE          *
+      * DATE-WRITTEN: 2026-08-09                                       *
+      * DATE-COMPILED:                                                 *
+      *--------------------------------------------------------------*
+      * DESCRIPTION                                                   *
+      *   ACCOUNT-TO-ACCOUNT TRANSFER LOGIC, FACTORED OUT OF THE CICS  *
+      *   TRANSFER PROGRAM SO IT CAN ALSO BE DRIVEN FROM BATCH (THE    *
+      *   STANDING-ORDER DRIVER, STORDRVR). THIS PROGRAM IS A PLAIN    *
+      *   COBOL SUBPROGRAM - IT ISSUES NO EXEC CICS COMMANDS. A        *
+      *   CALLER RUNNING UNDER CICS (TRANSFER) IS RESPONSIBLE FOR THE  *
+      *   SYNCPOINT ROLLBACK WHEN LK-NEEDS-ROLLBACK COMES BACK 'Y'; A  *
+      *   BATCH CALLER ISSUES AN SQL ROLLBACK INSTEAD.                 *
+      *--------------------------------------------------------------*
+      * MODIFICATION HISTORY                                         *
+      *  2026-08-09 INITIAL VERSION - CORE LOGIC MOVED     MAINT      *
+      *             HERE FROM TRANSFER SO BOTH THE CICS                *
+      *             PROGRAM AND THE STANDING-ORDER BATCH               *
+      *             DRIVER CAN SHARE IT. CARRIES FORWARD               *
+      *             REVERSAL, OVERDRAFT LIMIT, DAILY                  *
+      *             VELOCITY LIMIT, IDEMPOTENT REF-NO,                *
+      *             BEFORE/AFTER BALANCE AUDIT, MULTI-                *
+      *             CURRENCY CONVERSION AND OUTBOX                    *
+      *             NOTIFICATION                                     *
+      *--------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XFERCORE.
+       AUTHOR.     ZHOU DONG SHENG/CHINA/IBM.
+       DATE-WRITTEN. 2026-08-09.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+           EXEC SQL INCLUDE ACCOUNT END-EXEC.
+           EXEC SQL INCLUDE TRANHIST END-EXEC.
+           EXEC SQL INCLUDE FXRATE   END-EXEC.
+           EXEC SQL INCLUDE OUTBOX   END-EXEC.
+
+       01 WS-COMMAREA.
+           COPY TRANSFER.
+
+       01 WS-ACCOUNT              PIC X(10).
+       01 WS-TRANS-AMOUNT         PIC S9(12)V9(3) VALUE 0.
+       01 AM-TEMP                 PIC S9(12)V9(3) VALUE 0.
+       01 WS-OVERDRAFT-FLOOR      PIC S9(12)V9(3) VALUE 0.
+       01 WS-OLD-BALANCE          PIC S9(12)V9(3) VALUE 0.
+       01 WS-NEW-BALANCE          PIC S9(12)V9(3) VALUE 0.
+
+      * DEBIT/CREDIT LEG BOOKKEEPING - POPULATED ONCE PER LEG SO A300
+      * AND A400 CAN LOG THE RIGHT BALANCE SNAPSHOT FOR THAT LEG EVEN
+      * THOUGH BOTH LEGS NOW SHARE THE A888/A777 PARAGRAPHS.
+       01 WS-DEBIT-ACCOUNT        PIC X(10).
+       01 WS-CREDIT-ACCOUNT       PIC X(10).
+       01 WS-TRANS-NAME           PIC X(08).
+       01 WS-DEBIT-OLD-BAL        PIC S9(12)V9(3) VALUE 0.
+       01 WS-DEBIT-NEW-BAL        PIC S9(12)V9(3) VALUE 0.
+       01 WS-CREDIT-OLD-BAL       PIC S9(12)V9(3) VALUE 0.
+       01 WS-CREDIT-NEW-BAL       PIC S9(12)V9(3) VALUE 0.
+       01 WS-DEBIT-CURRENCY       PIC X(03).
+       01 WS-CREDIT-CURRENCY      PIC X(03).
+       01 WS-CREDIT-AMOUNT        PIC S9(12)V9(3) VALUE 0.
+
+      * DUPLICATE / IDEMPOTENCY CHECKING
+       01 WS-DUP-COUNT            PIC S9(08) COMP VALUE 0.
+       01 WS-REFNO-STAMP          PIC X(26).
+
+      * DAILY VELOCITY CHECKING
+       01 WS-DAILY-TOTAL          PIC S9(12)V9(3) VALUE 0.
+       01 WS-DAILY-PROJECTED      PIC S9(12)V9(3) VALUE 0.
+       01 WS-DAILYLIMIT-IND       PIC S9(04) COMP VALUE 0.
+       01 WS-OVERDRAFTLIMIT-IND   PIC S9(04) COMP VALUE 0.
+
+      * DEBIT-SIDE AMOUNT - WHAT IS ACTUALLY SUBTRACTED FROM THE
+      * DEBIT ACCOUNT. FOR A NORMAL TRANSFER THIS IS TRANS-AMOUNT OF
+      * WS-COMMAREA (SET BY A060); FOR A REVERSAL IT IS THE ORIGINAL
+      * TRANSFER'S OWN CREDIT-LEG AMOUNT (SET BY A055), NOT A FRESH
+      * CONVERSION.
+       01 WS-DEBIT-AMOUNT         PIC S9(12)V9(3) VALUE 0.
+
+       LINKAGE SECTION.
+       01 LK-COMMAREA.
+           COPY TRANSFER.
+       01 LK-NEEDS-ROLLBACK       PIC X(01).
+
+       PROCEDURE DIVISION USING LK-COMMAREA LK-NEEDS-ROLLBACK.
+       0000-MAIN.
+           MOVE LK-COMMAREA  TO WS-COMMAREA.
+           SET TRAN-OK OF WS-COMMAREA TO TRUE.
+           MOVE 'N'          TO LK-NEEDS-ROLLBACK.
+           EXEC SQL SET CURRENT SCHEMA='CTUSERS' END-EXEC.
+           PERFORM A010-CHECK-DUPLICATE       THRU A010-EXIT.
+           PERFORM A000-CHECK-INPUT           THRU A000-EXIT.
+           PERFORM A040-GEN-REFNO             THRU A040-EXIT.
+           PERFORM A050-DETERMINE-DIRECTION   THRU A050-EXIT.
+           PERFORM A055-LOAD-REVERSAL-AMOUNTS THRU A055-EXIT.
+           PERFORM A060-CHECK-FXRATE          THRU A060-EXIT.
+           PERFORM A100-UPD-SOURCE-ACCOUNT    THRU A100-EXIT.
+           PERFORM A200-UPD-TARGET-ACCOUNT    THRU A200-EXIT.
+           PERFORM A300-UPD-TRANS-LOG-SOURCE  THRU A300-EXIT.
+           PERFORM A400-UPD-TRANS-LOG-TARGET  THRU A400-EXIT.
+           PERFORM A450-PUBLISH-NOTIFICATION  THRU A450-EXIT.
+           PERFORM A500-RETURN                THRU A500-EXIT.
+       0000-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * A010 - IDEMPOTENCY CHECK. IF THE CALLER SUPPLIED A REF-NO THAT
+      * HAS ALREADY BEEN POSTED TO TRANSHISTORY, THIS IS A RETRY OF A
+      * TRANSFER WE ALREADY COMPLETED (E.G. A CICS RETURN THAT TIMED
+      * OUT BEFORE THE CALLER SAW IT) - REPORT SUCCESS WITHOUT MOVING
+      * MONEY AGAIN. A BLANK REF-NO MEANS THE CALLER DOES NOT CARE
+      * ABOUT IDEMPOTENCY, SO IT SKIPS THIS CHECK ENTIRELY.
+      *--------------------------------------------------------------*
+       A010-CHECK-DUPLICATE.
+           IF REF-NO OF WS-COMMAREA = SPACES
+              OR REF-NO OF WS-COMMAREA = LOW-VALUE
+              CONTINUE
+           ELSE
+              MOVE REF-NO OF WS-COMMAREA TO REFNO OF DCLTRANSHISTORY
+              EXEC SQL
+                   SELECT COUNT(*)
+                     INTO :WS-DUP-COUNT
+                     FROM TRANSHISTORY
+                    WHERE REFNO = :DCLTRANSHISTORY.REFNO
+              END-EXEC
+              IF WS-DUP-COUNT > 0
+                 SET TRAN-OK OF WS-COMMAREA TO TRUE
+                 MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                 MOVE 'ALREADY PROCESSED' TO
+                                           ERROR-MSG OF WS-COMMAREA
+                 MOVE WS-COMMAREA TO LK-COMMAREA
+                 GOBACK
+              END-IF
+           END-IF.
+       A010-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       A000-CHECK-INPUT.
+           IF SOURCE-ACCOUNT OF WS-COMMAREA =
+              TARGET-ACCOUNT OF WS-COMMAREA
+              SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+              MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+              MOVE 'TWO ACCOUNTS CAN NOT BE SAME' TO
+                                        ERROR-MSG OF WS-COMMAREA
+              PERFORM E000-ERROR THRU E000-EXIT
+           END-IF.
+      * REVERSALS CORRECT A TRANSFER THAT ALREADY COUNTED AGAINST THE
+      * SOURCE ACCOUNT'S DAILY LIMIT, SO THEY ARE NOT SUBJECT TO IT.
+           IF TRAN-TYPE-REVERSAL OF WS-COMMAREA
+              CONTINUE
+           ELSE
+              MOVE SOURCE-ACCOUNT OF WS-COMMAREA TO
+                                        ACCOUNTNUMBER OF DCLACCOUNT
+              EXEC SQL
+                   SELECT DAILYLIMIT
+                     INTO :DCLACCOUNT.DAILYLIMIT :WS-DAILYLIMIT-IND
+                     FROM ACCOUNT
+                    WHERE ACCOUNTNUMBER = :DCLACCOUNT.ACCOUNTNUMBER
+              END-EXEC
+              EVALUATE SQLCODE
+                WHEN 0
+                        CONTINUE
+                WHEN 100
+                        SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                        MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                        MOVE 'THE ACCOUNT IS NOT FOUND' TO
+                                          ERROR-MSG OF WS-COMMAREA
+                        PERFORM E000-ERROR THRU E000-EXIT
+                WHEN OTHER
+                        SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                        MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                        MOVE 'INTERNAL ERROR' TO
+                                          ERROR-MSG OF WS-COMMAREA
+                        PERFORM E000-ERROR THRU E000-EXIT
+              END-EVALUATE
+      * A NULL DAILYLIMIT MEANS NO DAILY VELOCITY LIMIT HAS BEEN
+      * CONFIGURED FOR THIS ACCOUNT (FOR EXAMPLE ONE THAT PREDATES
+      * THIS COLUMN) - SUCH AN ACCOUNT IS NOT SUBJECT TO THE CHECK,
+      * RATHER THAN BEING COMPARED AGAINST A LEFTOVER OR GARBAGE
+      * VALUE.
+              IF WS-DAILYLIMIT-IND < 0
+                 CONTINUE
+              ELSE
+                 MOVE SOURCE-ACCOUNT OF WS-COMMAREA TO
+                                      ACCOUNTNUMBER OF DCLTRANSHISTORY
+                 EXEC SQL
+                      SELECT COALESCE(SUM(TRANSAMOUNT), 0)
+                        INTO :WS-DAILY-TOTAL
+                        FROM TRANSHISTORY
+                       WHERE ACCOUNTNUMBER =
+                                  :DCLTRANSHISTORY.ACCOUNTNUMBER
+                         AND TRANSAMOUNT < 0
+                         AND DATE(TRANSTIME) = CURRENT DATE
+                 END-EXEC
+                 COMPUTE WS-DAILY-TOTAL = WS-DAILY-TOTAL * -1
+                 COMPUTE WS-DAILY-PROJECTED =
+                         WS-DAILY-TOTAL + TRANS-AMOUNT OF WS-COMMAREA
+                 IF WS-DAILY-PROJECTED > DAILYLIMIT OF DCLACCOUNT
+                    SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                    MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                    MOVE 'DAILY TRANSFER LIMIT EXCEEDED' TO
+                                              ERROR-MSG OF WS-COMMAREA
+                    PERFORM E000-ERROR THRU E000-EXIT
+                 END-IF
+              END-IF
+           END-IF.
+       A000-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * A040 - GENERATE A REF-NO WHEN THE CALLER DID NOT SUPPLY ONE,
+      * SO EVERY TRANSFER HAS SOMETHING A000-CHECK-INPUT-LEVEL RETRY
+      * CAN BE RECOGNISED BY. THE GENERATED VALUE IS HANDED BACK TO
+      * THE CALLER IN THE COMMAREA.
+      *--------------------------------------------------------------*
+       A040-GEN-REFNO.
+           IF REF-NO OF WS-COMMAREA = SPACES
+              OR REF-NO OF WS-COMMAREA = LOW-VALUE
+              EXEC SQL
+                   VALUES (CHAR(CURRENT TIMESTAMP))
+                     INTO :WS-REFNO-STAMP
+              END-EXEC
+              STRING SOURCE-ACCOUNT OF WS-COMMAREA DELIMITED BY SIZE
+                     WS-REFNO-STAMP               DELIMITED BY SIZE
+                     INTO REF-NO OF WS-COMMAREA
+           END-IF.
+       A040-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * A050 - WORK OUT WHICH ACCOUNT IS DEBITED AND WHICH IS CREDITED.
+      * A NORMAL TRANSFER DEBITS SOURCE-ACCOUNT AND CREDITS
+      * TARGET-ACCOUNT. A REVERSAL RUNS THE SAME TWO ACCOUNTS THE
+      * OTHER WAY, UNDOING THE ORIGINAL MOVEMENT.
+      *--------------------------------------------------------------*
+       A050-DETERMINE-DIRECTION.
+           IF TRAN-TYPE-REVERSAL OF WS-COMMAREA
+              MOVE TARGET-ACCOUNT OF WS-COMMAREA TO WS-DEBIT-ACCOUNT
+              MOVE SOURCE-ACCOUNT OF WS-COMMAREA TO WS-CREDIT-ACCOUNT
+              MOVE 'REVERSAL' TO WS-TRANS-NAME
+           ELSE
+              MOVE SOURCE-ACCOUNT OF WS-COMMAREA TO WS-DEBIT-ACCOUNT
+              MOVE TARGET-ACCOUNT OF WS-COMMAREA TO WS-CREDIT-ACCOUNT
+              MOVE 'TRANSFER' TO WS-TRANS-NAME
+           END-IF.
+       A050-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * A055 - A REVERSAL HAS TO HAND BACK EXACTLY WHAT THE ORIGINAL
+      * TRANSFER MOVED, NOT A FRESH CONVERSION AT TODAY'S FX RATE (THE
+      * RATE MAY HAVE MOVED SINCE, OR THE INVERSE CURRENCY PAIR MAY
+      * NEVER HAVE BEEN QUOTED). THE ORIGINAL TRANSFER LEFT ONE
+      * TRANSHISTORY ROW PER ACCOUNT UNDER ITS OWN REFNO, SO BOTH LEGS'
+      * ACTUAL AMOUNTS AND CURRENCIES ARE READ BACK DIRECTLY FROM
+      * THOSE ROWS VIA ORIGINAL-REF. A NORMAL TRANSFER SKIPS THIS
+      * PARAGRAPH ENTIRELY - ITS AMOUNT IS WORKED OUT BY A060.
+      *--------------------------------------------------------------*
+       A055-LOAD-REVERSAL-AMOUNTS.
+           IF NOT TRAN-TYPE-REVERSAL OF WS-COMMAREA
+              CONTINUE
+           ELSE
+              MOVE ORIGINAL-REF OF WS-COMMAREA TO
+                                             REFNO OF DCLTRANSHISTORY
+              MOVE SOURCE-ACCOUNT OF WS-COMMAREA TO
+                                      ACCOUNTNUMBER OF DCLTRANSHISTORY
+              EXEC SQL
+                   SELECT TRANSAMOUNT, CURRENCY
+                     INTO :DCLTRANSHISTORY.TRANSAMOUNT,
+                          :DCLTRANSHISTORY.HIST-CURRENCY
+                     FROM TRANSHISTORY
+                    WHERE REFNO = :DCLTRANSHISTORY.REFNO
+                      AND ACCOUNTNUMBER =
+                                 :DCLTRANSHISTORY.ACCOUNTNUMBER
+              END-EXEC
+              EVALUATE SQLCODE
+                WHEN 0
+      * THE ORIGINAL SOURCE LEG IS THE NEGATIVE (DEBIT) ROW - THE
+      * REVERSAL CREDITS THAT SAME ACCOUNT BACK BY ITS ABSOLUTE VALUE.
+                        COMPUTE WS-CREDIT-AMOUNT =
+                                TRANSAMOUNT OF DCLTRANSHISTORY * -1
+                        MOVE HIST-CURRENCY OF DCLTRANSHISTORY TO
+                                                    WS-CREDIT-CURRENCY
+                WHEN OTHER
+                        SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                        MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                        MOVE 'ORIGINAL TRANSFER NOT FOUND' TO
+                                          ERROR-MSG OF WS-COMMAREA
+                        PERFORM E000-ERROR THRU E000-EXIT
+              END-EVALUATE
+
+              MOVE ORIGINAL-REF OF WS-COMMAREA TO
+                                             REFNO OF DCLTRANSHISTORY
+              MOVE TARGET-ACCOUNT OF WS-COMMAREA TO
+                                      ACCOUNTNUMBER OF DCLTRANSHISTORY
+              EXEC SQL
+                   SELECT TRANSAMOUNT, CURRENCY
+                     INTO :DCLTRANSHISTORY.TRANSAMOUNT,
+                          :DCLTRANSHISTORY.HIST-CURRENCY
+                     FROM TRANSHISTORY
+                    WHERE REFNO = :DCLTRANSHISTORY.REFNO
+                      AND ACCOUNTNUMBER =
+                                 :DCLTRANSHISTORY.ACCOUNTNUMBER
+              END-EXEC
+              EVALUATE SQLCODE
+                WHEN 0
+      * THE ORIGINAL TARGET LEG IS THE POSITIVE (CREDIT) ROW - THE
+      * REVERSAL DEBITS THAT SAME ACCOUNT BACK BY THAT AMOUNT.
+                        MOVE TRANSAMOUNT OF DCLTRANSHISTORY TO
+                                                      WS-DEBIT-AMOUNT
+                        MOVE HIST-CURRENCY OF DCLTRANSHISTORY TO
+                                                    WS-DEBIT-CURRENCY
+                WHEN OTHER
+                        SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                        MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                        MOVE 'ORIGINAL TRANSFER NOT FOUND' TO
+                                          ERROR-MSG OF WS-COMMAREA
+                        PERFORM E000-ERROR THRU E000-EXIT
+              END-EVALUATE
+           END-IF.
+       A055-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * A060 - FOR A NORMAL TRANSFER, IF THE TWO ACCOUNTS ARE IN
+      * DIFFERENT CURRENCIES, LOOK UP TODAY'S FX RATE AND WORK OUT THE
+      * CREDIT-SIDE AMOUNT UP FRONT, BEFORE ANY MONEY MOVES. THIS HAS
+      * TO HAPPEN BEFORE A100 DEBITS THE SOURCE ACCOUNT - OTHERWISE A
+      * MISSING RATE WOULD LEAVE THE DEBIT POSTED WITH NOTHING TO
+      * CREDIT AGAINST IT. A REVERSAL ALREADY GOT ITS DEBIT/CREDIT
+      * AMOUNTS AND CURRENCIES FROM A055 AND IS NOT RE-CONVERTED HERE.
+      *--------------------------------------------------------------*
+       A060-CHECK-FXRATE.
+           IF TRAN-TYPE-REVERSAL OF WS-COMMAREA
+              CONTINUE
+           ELSE
+              MOVE TRANS-AMOUNT OF WS-COMMAREA TO WS-DEBIT-AMOUNT
+              MOVE WS-DEBIT-ACCOUNT TO ACCOUNTNUMBER OF DCLACCOUNT
+              EXEC SQL
+                   SELECT CURRENCY
+                     INTO :DCLACCOUNT.ACCT-CURRENCY
+                     FROM ACCOUNT
+                    WHERE ACCOUNTNUMBER = :DCLACCOUNT.ACCOUNTNUMBER
+              END-EXEC
+              EVALUATE SQLCODE
+                WHEN 0
+                        MOVE ACCT-CURRENCY OF DCLACCOUNT TO
+                                                    WS-DEBIT-CURRENCY
+                WHEN 100
+                        SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                        MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                        MOVE 'THE ACCOUNT IS NOT FOUND' TO
+                                          ERROR-MSG OF WS-COMMAREA
+                        PERFORM E000-ERROR THRU E000-EXIT
+                WHEN OTHER
+                        SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                        MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                        MOVE 'INTERNAL ERROR' TO
+                                          ERROR-MSG OF WS-COMMAREA
+                        PERFORM E000-ERROR THRU E000-EXIT
+              END-EVALUATE
+      * IF THE CALLER SUPPLIED A CURRENCY-CODE, IT HAS TO MATCH THE
+      * SOURCE ACCOUNT'S RECORDED CURRENCY - THE ACCOUNT RECORD IS
+      * STILL THE SOURCE OF TRUTH, BUT A CALLER QUOTING THE WRONG
+      * CURRENCY FOR THE ACCOUNT IT NAMED IS TOLD SO INSTEAD OF
+      * HAVING THE TRANSFER SILENTLY PRICED IN THE ACCOUNT'S ACTUAL
+      * CURRENCY. A BLANK CURRENCY-CODE MEANS THE CALLER DOES NOT
+      * CARE, SO IT SKIPS THIS CHECK ENTIRELY.
+              IF CURRENCY-CODE OF WS-COMMAREA = SPACES
+                 OR CURRENCY-CODE OF WS-COMMAREA = LOW-VALUE
+                 CONTINUE
+              ELSE
+                 IF CURRENCY-CODE OF WS-COMMAREA NOT = WS-DEBIT-CURRENCY
+                    SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                    MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                    MOVE 'CURRENCY CODE DOES NOT MATCH ACCOUNT' TO
+                                              ERROR-MSG OF WS-COMMAREA
+                    PERFORM E000-ERROR THRU E000-EXIT
+                 END-IF
+              END-IF
+              MOVE WS-CREDIT-ACCOUNT TO ACCOUNTNUMBER OF DCLACCOUNT
+              EXEC SQL
+                   SELECT CURRENCY
+                     INTO :DCLACCOUNT.ACCT-CURRENCY
+                     FROM ACCOUNT
+                    WHERE ACCOUNTNUMBER = :DCLACCOUNT.ACCOUNTNUMBER
+              END-EXEC
+              EVALUATE SQLCODE
+                WHEN 0
+                        MOVE ACCT-CURRENCY OF DCLACCOUNT TO
+                                                    WS-CREDIT-CURRENCY
+                WHEN 100
+                        SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                        MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                        MOVE 'THE ACCOUNT IS NOT FOUND' TO
+                                          ERROR-MSG OF WS-COMMAREA
+                        PERFORM E000-ERROR THRU E000-EXIT
+                WHEN OTHER
+                        SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                        MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                        MOVE 'INTERNAL ERROR' TO
+                                          ERROR-MSG OF WS-COMMAREA
+                        PERFORM E000-ERROR THRU E000-EXIT
+              END-EVALUATE
+              MOVE TRANS-AMOUNT OF WS-COMMAREA TO WS-CREDIT-AMOUNT
+              IF WS-DEBIT-CURRENCY NOT = WS-CREDIT-CURRENCY
+                 MOVE WS-DEBIT-CURRENCY  TO FROMCURRENCY OF DCLFXRATE
+                 MOVE WS-CREDIT-CURRENCY TO TOCURRENCY   OF DCLFXRATE
+                 EXEC SQL
+                      SELECT RATE
+                        INTO :DCLFXRATE.FXRATE-RATE
+                        FROM FXRATE
+                       WHERE FROMCURRENCY = :DCLFXRATE.FROMCURRENCY
+                         AND TOCURRENCY   = :DCLFXRATE.TOCURRENCY
+                         AND RATEDATE     = CURRENT DATE
+                 END-EXEC
+                 EVALUATE SQLCODE
+                   WHEN 0
+                           COMPUTE WS-CREDIT-AMOUNT ROUNDED =
+                                   TRANS-AMOUNT OF WS-COMMAREA
+                                   * FXRATE-RATE OF DCLFXRATE
+                   WHEN 100
+                           SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                           MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                           MOVE 'NO FX RATE AVAILABLE' TO
+                                             ERROR-MSG OF WS-COMMAREA
+                           PERFORM E000-ERROR THRU E000-EXIT
+                   WHEN OTHER
+                           SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                           MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                           MOVE 'INTERNAL ERROR' TO
+                                             ERROR-MSG OF WS-COMMAREA
+                           PERFORM E000-ERROR THRU E000-EXIT
+                 END-EVALUATE
+              END-IF
+           END-IF.
+       A060-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       A100-UPD-SOURCE-ACCOUNT.
+           MOVE WS-DEBIT-ACCOUNT TO WS-ACCOUNT.
+           COMPUTE WS-TRANS-AMOUNT = WS-DEBIT-AMOUNT * -1.
+           PERFORM A888-CHECK-BALANCE THRU A888-EXIT.
+           PERFORM A777-UPD-ACCOUNT THRU A777-EXIT.
+           MOVE WS-OLD-BALANCE TO WS-DEBIT-OLD-BAL.
+           MOVE WS-NEW-BALANCE TO WS-DEBIT-NEW-BAL.
+       A100-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       A200-UPD-TARGET-ACCOUNT.
+           MOVE WS-CREDIT-ACCOUNT TO WS-ACCOUNT.
+           MOVE WS-CREDIT-AMOUNT TO WS-TRANS-AMOUNT.
+           PERFORM A888-CHECK-BALANCE THRU A888-EXIT.
+           PERFORM A777-UPD-ACCOUNT THRU A777-EXIT.
+           MOVE WS-OLD-BALANCE TO WS-CREDIT-OLD-BAL.
+           MOVE WS-NEW-BALANCE TO WS-CREDIT-NEW-BAL.
+       A200-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       A300-UPD-TRANS-LOG-SOURCE.
+           MOVE WS-DEBIT-ACCOUNT TO WS-ACCOUNT.
+           COMPUTE WS-TRANS-AMOUNT = WS-DEBIT-AMOUNT * -1.
+           MOVE WS-DEBIT-CURRENCY TO HIST-CURRENCY OF DCLTRANSHISTORY.
+           MOVE WS-DEBIT-OLD-BAL TO OLDBALANCE OF DCLTRANSHISTORY.
+           MOVE WS-DEBIT-NEW-BAL TO NEWBALANCE OF DCLTRANSHISTORY.
+           PERFORM A999-UPD-TRANS-LOG THRU A999-EXIT.
+       A300-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       A400-UPD-TRANS-LOG-TARGET.
+           MOVE WS-CREDIT-ACCOUNT TO WS-ACCOUNT.
+           MOVE WS-CREDIT-AMOUNT TO WS-TRANS-AMOUNT.
+           MOVE WS-CREDIT-CURRENCY TO HIST-CURRENCY OF DCLTRANSHISTORY.
+           MOVE WS-CREDIT-OLD-BAL TO OLDBALANCE OF DCLTRANSHISTORY.
+           MOVE WS-CREDIT-NEW-BAL TO NEWBALANCE OF DCLTRANSHISTORY.
+           PERFORM A999-UPD-TRANS-LOG THRU A999-EXIT.
+       A400-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+      * A450 - A COMPLETED TRANSFER IS PUBLISHED TO THE OUTBOX TABLE SO
+      * THE CUSTOMER-NOTIFICATION AND FRAUD-MONITORING SYSTEMS CAN PICK
+      * IT UP WITHOUT POLLING TRANSHISTORY. ONLY SUCCESSFUL TRANSFERS
+      * ARE PUBLISHED - A FAILED ONE ALREADY RETURNED VIA E000-ERROR
+      * BEFORE REACHING HERE. THE EVENT CARRIES THE ACTUAL DEBIT/
+      * CREDIT ACCOUNTS AND THE ACTUAL CREDITED AMOUNT/CURRENCY
+      * WORKED OUT BY A050/A055/A060 - NOT THE RAW, PRE-SWAP COMMAREA
+      * FIELDS - SO A REVERSAL IS REPORTED WITH ITS TRUE DIRECTION AND
+      * A CONVERTED TRANSFER IS REPORTED WITH WHAT THE TARGET ACCOUNT
+      * ACTUALLY RECEIVED. TRANTYPE LETS A CONSUMER TELL A REVERSAL
+      * EVENT APART FROM AN ORDINARY TRANSFER.
+      *--------------------------------------------------------------*
+       A450-PUBLISH-NOTIFICATION.
+           MOVE WS-TRANS-NAME     TO OUTBOX-TRANTYPE    OF DCLOUTBOX.
+           MOVE WS-DEBIT-ACCOUNT  TO OUTBOX-SOURCE-ACCT  OF DCLOUTBOX.
+           MOVE WS-CREDIT-ACCOUNT TO OUTBOX-TARGET-ACCT  OF DCLOUTBOX.
+           MOVE WS-CREDIT-AMOUNT  TO OUTBOX-AMOUNT       OF DCLOUTBOX.
+           MOVE WS-CREDIT-CURRENCY TO OUTBOX-CURRENCY    OF DCLOUTBOX.
+           MOVE TRAN-RESULT OF WS-COMMAREA TO OUTBOX-RESULT
+                                                      OF DCLOUTBOX.
+           EXEC SQL
+                INSERT INTO OUTBOX
+                           (TRANTYPE
+                           ,SOURCEACCOUNT
+                           ,TARGETACCOUNT
+                           ,AMOUNT
+                           ,CURRENCY
+                           ,EVENTTIME
+                           ,TRANRESULT
+                           )
+                 VALUES
+                           (:DCLOUTBOX.OUTBOX-TRANTYPE
+                           ,:DCLOUTBOX.OUTBOX-SOURCE-ACCT
+                           ,:DCLOUTBOX.OUTBOX-TARGET-ACCT
+                           ,:DCLOUTBOX.OUTBOX-AMOUNT
+                           ,:DCLOUTBOX.OUTBOX-CURRENCY
+                           ,CURRENT TIMESTAMP
+                           ,:DCLOUTBOX.OUTBOX-RESULT
+                           )
+           END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+                     CONTINUE
+             WHEN OTHER
+                     SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                     MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                     MOVE 'INTERNAL ERROR' TO ERROR-MSG OF WS-COMMAREA
+                     PERFORM E000-ERROR THRU E000-EXIT
+           END-EVALUATE.
+       A450-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       A500-RETURN.
+           SET TRAN-OK OF WS-COMMAREA TO TRUE
+           MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+           MOVE 'TRANSFER SUCCESSFULLY' TO ERROR-MSG OF WS-COMMAREA
+           MOVE WS-COMMAREA TO LK-COMMAREA
+           GOBACK.
+       A500-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       A777-UPD-ACCOUNT.
+           MOVE WS-ACCOUNT TO ACCOUNTNUMBER OF DCLACCOUNT
+           COMPUTE WS-NEW-BALANCE = WS-OLD-BALANCE + WS-TRANS-AMOUNT
+           MOVE WS-TRANS-AMOUNT TO BALANCE  OF DCLACCOUNT
+           EXEC SQL
+                UPDATE ACCOUNT
+                       SET (BALANCE
+                           ,LASTCHANGETIME
+                           )=
+                           (BALANCE + :DCLACCOUNT.BALANCE
+                           ,CURRENT TIMESTAMP
+                           )
+                     WHERE ACCOUNTNUMBER =:DCLACCOUNT.ACCOUNTNUMBER
+           END-EXEC.
+           EVALUATE SQLCODE
+             WHEN 0
+                     CONTINUE
+             WHEN 100
+                     SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                     MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                     MOVE 'THE ACCOUNT IS NOT FOUND' TO
+                                       ERROR-MSG OF WS-COMMAREA
+                     PERFORM E000-ERROR THRU E000-EXIT
+             WHEN OTHER
+                     SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                     MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                     MOVE 'INTERNAL ERROR' TO ERROR-MSG OF WS-COMMAREA
+                     PERFORM E000-ERROR THRU E000-EXIT
+           END-EVALUATE.
+       A777-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+      * A888 - RE-READ THE BALANCE UNDER AN UPDATE LOCK AND CHECK THE
+      * POSTING WON'T TAKE THE ACCOUNT BELOW ITS AGREED OVERDRAFT
+      * LIMIT (ZERO FOR AN ORDINARY ACCOUNT). THE OLD BALANCE IS
+      * CAPTURED HERE FOR A777/A999 TO WRITE TO TRANSHISTORY AS PART
+      * OF THE AUDIT TRAIL.
+      *--------------------------------------------------------------*
+       A888-CHECK-BALANCE.
+           MOVE WS-ACCOUNT TO ACCOUNTNUMBER OF DCLACCOUNT
+           EXEC SQL
+               SELECT BALANCE, OVERDRAFTLIMIT
+                 INTO :DCLACCOUNT.BALANCE,
+                      :DCLACCOUNT.OVERDRAFTLIMIT :WS-OVERDRAFTLIMIT-IND
+                 FROM ACCOUNT
+                WHERE ACCOUNTNUMBER =:DCLACCOUNT.ACCOUNTNUMBER
+                 WITH RS USE AND KEEP UPDATE LOCKS
+           END-EXEC
+           IF SQLCODE < 0
+              SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+              MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+              MOVE 'INTERNAL ERROR' TO ERROR-MSG OF WS-COMMAREA
+              PERFORM E000-ERROR THRU E000-EXIT
+           END-IF.
+      * A NULL OVERDRAFTLIMIT (AN ACCOUNT FROM BEFORE THIS COLUMN WAS
+      * BACKFILLED) MEANS NO OVERDRAFT IS ALLOWED - THE OLD HARD-ZERO
+      * FLOOR THIS ACCOUNT HAD BEFORE THE COLUMN EXISTED.
+           IF WS-OVERDRAFTLIMIT-IND < 0
+              MOVE 0 TO OVERDRAFTLIMIT OF DCLACCOUNT
+           END-IF.
+           MOVE BALANCE OF DCLACCOUNT TO WS-OLD-BALANCE.
+           COMPUTE AM-TEMP = BALANCE     OF DCLACCOUNT
+                           + WS-TRANS-AMOUNT.
+           COMPUTE WS-OVERDRAFT-FLOOR =
+                   OVERDRAFTLIMIT OF DCLACCOUNT * -1.
+           IF AM-TEMP < WS-OVERDRAFT-FLOOR
+              SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+              MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+              MOVE 'INSUFFIENT AMOUNT' TO ERROR-MSG OF WS-COMMAREA
+              PERFORM E000-ERROR THRU E000-EXIT
+           END-IF.
+       A888-EXIT.
+             EXIT.
+      *--------------------------------------------------------------*
+       A999-UPD-TRANS-LOG.
+           MOVE WS-TRANS-NAME TO TRANSNAME  OF DCLTRANSHISTORY
+           MOVE WS-ACCOUNT TO ACCOUNTNUMBER OF DCLTRANSHISTORY
+           MOVE WS-TRANS-AMOUNT TO TRANSAMOUNT  OF DCLTRANSHISTORY
+           MOVE REF-NO OF WS-COMMAREA TO REFNO OF DCLTRANSHISTORY
+           MOVE ORIGINAL-REF OF WS-COMMAREA TO
+                                         ORIGREFNO OF DCLTRANSHISTORY
+           EXEC SQL
+                INSERT INTO TRANSHISTORY
+                           (TRANSNAME
+                           ,ACCOUNTNUMBER
+                           ,TRANSAMOUNT
+                           ,CURRENCY
+                           ,OLDBALANCE
+                           ,NEWBALANCE
+                           ,REFNO
+                           ,ORIGREFNO
+                           ,TRANSTIME
+                           )
+                 VALUES
+                           (:DCLTRANSHISTORY.TRANSNAME
+                           ,:DCLTRANSHISTORY.ACCOUNTNUMBER
+                           ,:DCLTRANSHISTORY.TRANSAMOUNT
+                           ,:DCLTRANSHISTORY.HIST-CURRENCY
+                           ,:DCLTRANSHISTORY.OLDBALANCE
+                           ,:DCLTRANSHISTORY.NEWBALANCE
+                           ,:DCLTRANSHISTORY.REFNO
+                           ,:DCLTRANSHISTORY.ORIGREFNO
+                           ,CURRENT TIMESTAMP
+                           )
+           END-EXEC.
+      * SQLCODE -803 IS A DUPLICATE ON THE UNIQUE INDEX OVER
+      * (REFNO, ACCOUNTNUMBER) - A CONCURRENT RETRY OF THIS SAME
+      * REF-NO GOT PAST A010-CHECK-DUPLICATE'S SELECT COUNT(*) AND
+      * POSTED THIS LEG FIRST. TREAT IT THE SAME WAY A010 TREATS A
+      * RETRY IT CATCHES EARLY: REPORT SUCCESS WITHOUT MOVING MONEY
+      * AGAIN, RATHER THAN POSTING THE SAME LEG TWICE. UNLIKE A010,
+      * THIS CALL HAS ALREADY RUN A100/A200 AND APPLIED A REAL
+      * BALANCE UPDATE FOR A TRANSFER THAT WAS ALREADY POSTED BY THE
+      * WINNING CALL, SO THE CALLER STILL NEEDS TO ROLL THAT BACK.
+           EVALUATE SQLCODE
+             WHEN 0
+                     CONTINUE
+             WHEN -803
+                     SET TRAN-OK OF WS-COMMAREA TO TRUE
+                     MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                     MOVE 'ALREADY PROCESSED' TO
+                                               ERROR-MSG OF WS-COMMAREA
+                     MOVE 'Y' TO LK-NEEDS-ROLLBACK
+                     MOVE WS-COMMAREA TO LK-COMMAREA
+                     GOBACK
+             WHEN OTHER
+                     SET TRAN-FAILED OF WS-COMMAREA TO TRUE
+                     MOVE LOW-VALUE TO ERROR-MSG OF WS-COMMAREA
+                     MOVE 'INTERNAL ERROR' TO ERROR-MSG OF WS-COMMAREA
+                     PERFORM E000-ERROR       THRU E000-EXIT
+           END-EVALUATE.
+       A999-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
+      * E000 - ON ANY ERROR, TELL THE CALLER A ROLLBACK IS NEEDED AND
+      * GO STRAIGHT BACK. UNLIKE TRANSFER (WHICH RUNS UNDER CICS AND
+      * CAN ISSUE SYNCPOINT ROLLBACK ITSELF), THIS SUBPROGRAM LEAVES
+      * THE ACTUAL ROLLBACK TO WHICHEVER ENVIRONMENT CALLED IT.
+      *--------------------------------------------------------------*
+       E000-ERROR.
+           IF TRAN-FAILED OF WS-COMMAREA
+              MOVE 'Y' TO LK-NEEDS-ROLLBACK
+           END-IF.
+           MOVE WS-COMMAREA TO LK-COMMAREA.
+           GOBACK.
+       E000-EXIT.
+           EXIT.
+      *--------------------------------------------------------------*
