@@ -0,0 +1,21 @@
+      *--------------------------------------------------------------*
+      * COPYBOOK    : OUTBOX                                          *
+      * DESCRIPTION : DCLGEN HOST STRUCTURE FOR TABLE OUTBOX           *
+      *               COMPLETED-TRANSFER NOTIFICATION EVENTS PICKED    *
+      *               UP BY CUSTOMER-NOTIFICATION AND FRAUD-MONITORING *
+      *               SYSTEMS                                         *
+      *--------------------------------------------------------------*
+      * MODIFICATION HISTORY                                         *
+      *  2026-08-09 INITIAL VERSION                       MAINT       *
+      *  2026-08-09 ADDED TRANTYPE SO A REVERSAL EVENT     MAINT      *
+      *             CAN BE TOLD APART FROM AN ORDINARY                *
+      *             TRANSFER EVENT                                   *
+      *--------------------------------------------------------------*
+       01  DCLOUTBOX.
+           05  OUTBOX-TRANTYPE    PIC X(08).
+           05  OUTBOX-SOURCE-ACCT PIC X(10).
+           05  OUTBOX-TARGET-ACCT PIC X(10).
+           05  OUTBOX-AMOUNT      PIC S9(12)V9(3) COMP-3.
+           05  OUTBOX-CURRENCY    PIC X(03).
+           05  OUTBOX-EVENTTIME   PIC X(26).
+           05  OUTBOX-RESULT      PIC X(01).
