@@ -0,0 +1,23 @@
+      *--------------------------------------------------------------*
+      * COPYBOOK    : ACCOUNT                                         *
+      * DESCRIPTION : DCLGEN HOST STRUCTURE FOR TABLE ACCOUNT          *
+      *--------------------------------------------------------------*
+      * MODIFICATION HISTORY                                         *
+      *  2013-03-12 INITIAL VERSION                       ZDS         *
+      *  2026-08-09 ADDED OVERDRAFTLIMIT FOR OVERDRAFT-    MAINT      *
+      *             ELIGIBLE ACCOUNTS                                *
+      *  2026-08-09 ADDED DAILYLIMIT FOR DAILY TRANSFER    MAINT      *
+      *             VELOCITY CHECKING                                *
+      *  2026-08-09 ADDED CURRENCY FOR MULTI-CURRENCY      MAINT      *
+      *             ACCOUNTS                                         *
+      *--------------------------------------------------------------*
+       01  DCLACCOUNT.
+           05  ACCOUNTNUMBER      PIC X(10).
+           05  CUSTOMERNUMBER     PIC X(10).
+           05  SORTCODE           PIC X(06).
+           05  ACCOUNTTYPE        PIC X(08).
+           05  ACCT-CURRENCY      PIC X(03).
+           05  BALANCE            PIC S9(12)V9(3) COMP-3.
+           05  OVERDRAFTLIMIT     PIC S9(12)V9(3) COMP-3.
+           05  DAILYLIMIT         PIC S9(12)V9(3) COMP-3.
+           05  LASTCHANGETIME     PIC X(26).
