@@ -0,0 +1,23 @@
+      *--------------------------------------------------------------*
+      * COPYBOOK    : SETUPXFR                                        *
+      * DESCRIPTION : DCLGEN HOST STRUCTURE FOR TABLE SETUPTRANSFER    *
+      *               STANDING-ORDER / SCHEDULED-TRANSFER DEFINITIONS  *
+      *--------------------------------------------------------------*
+      * MODIFICATION HISTORY                                         *
+      *  2026-08-09 INITIAL VERSION                       MAINT       *
+      *--------------------------------------------------------------*
+       01  DCLSETUPTRANSFER.
+           05  SETUPID            PIC X(16).
+           05  SRC-ACCOUNT        PIC X(10).
+           05  TGT-ACCOUNT        PIC X(10).
+           05  SETUP-AMOUNT       PIC S9(12)V9(3) COMP-3.
+           05  SETUP-CURRENCY     PIC X(03).
+           05  FREQUENCY          PIC X(08).
+               88  FREQUENCY-DAILY    VALUE 'DAILY'.
+               88  FREQUENCY-WEEKLY   VALUE 'WEEKLY'.
+               88  FREQUENCY-MONTHLY  VALUE 'MONTHLY'.
+           05  NEXTRUNDATE        PIC X(10).
+           05  LASTRUNDATE        PIC X(10).
+           05  SETUP-STATUS       PIC X(01).
+               88  SETUP-ACTIVE       VALUE 'A'.
+               88  SETUP-SUSPENDED    VALUE 'S'.
