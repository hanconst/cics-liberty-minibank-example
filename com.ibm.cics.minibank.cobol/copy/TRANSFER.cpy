@@ -0,0 +1,27 @@
+      *--------------------------------------------------------------*
+      * COPYBOOK    : TRANSFER                                        *
+      * DESCRIPTION : COMMAREA LAYOUT FOR THE TRANSFER PROGRAM         *
+      *               SHARED BY CALLERS OF TRANSFER AND BY XFERCORE    *
+      *--------------------------------------------------------------*
+      * MODIFICATION HISTORY                                          *
+      *  2013-03-12 INITIAL VERSION                       ZDS          *
+      *  2026-08-09 ADDED TRAN-TYPE/ORIGINAL-REF FOR       MAINT       *
+      *             TRANSFER REVERSAL                                 *
+      *  2026-08-09 ADDED REF-NO FOR IDEMPOTENT RETRY      MAINT       *
+      *             DETECTION                                         *
+      *  2026-08-09 ADDED CURRENCY FOR MULTI-CURRENCY      MAINT       *
+      *             TRANSFERS                                         *
+      *--------------------------------------------------------------*
+       05  SOURCE-ACCOUNT        PIC X(10).
+       05  TARGET-ACCOUNT        PIC X(10).
+       05  TRANS-AMOUNT          PIC S9(12)V9(3).
+       05  CURRENCY-CODE         PIC X(03).
+       05  TRAN-TYPE             PIC X(08).
+           88  TRAN-TYPE-TRANSFER    VALUE 'TRANSFER'.
+           88  TRAN-TYPE-REVERSAL    VALUE 'REVERSAL'.
+       05  ORIGINAL-REF          PIC X(36).
+       05  REF-NO                PIC X(36).
+       05  TRAN-RESULT           PIC X(01).
+           88  TRAN-OK               VALUE '0'.
+           88  TRAN-FAILED           VALUE '1'.
+       05  ERROR-MSG             PIC X(40).
