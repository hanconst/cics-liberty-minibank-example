@@ -0,0 +1,23 @@
+      *--------------------------------------------------------------*
+      * COPYBOOK    : TRANHIST                                        *
+      * DESCRIPTION : DCLGEN HOST STRUCTURE FOR TABLE TRANSHISTORY     *
+      *--------------------------------------------------------------*
+      * MODIFICATION HISTORY                                         *
+      *  2013-03-12 INITIAL VERSION                       ZDS         *
+      *  2026-08-09 ADDED REFNO/ORIGREFNO FOR REVERSAL     MAINT      *
+      *             LINKAGE AND IDEMPOTENT RETRY DETECTION            *
+      *  2026-08-09 ADDED OLDBALANCE/NEWBALANCE FOR         MAINT      *
+      *             SELF-CONTAINED AUDIT RECORDS                     *
+      *  2026-08-09 ADDED CURRENCY FOR MULTI-CURRENCY      MAINT      *
+      *             TRANSFERS                                        *
+      *--------------------------------------------------------------*
+       01  DCLTRANSHISTORY.
+           05  TRANSNAME          PIC X(08).
+           05  ACCOUNTNUMBER      PIC X(10).
+           05  TRANSAMOUNT        PIC S9(12)V9(3) COMP-3.
+           05  HIST-CURRENCY      PIC X(03).
+           05  OLDBALANCE         PIC S9(12)V9(3) COMP-3.
+           05  NEWBALANCE         PIC S9(12)V9(3) COMP-3.
+           05  REFNO              PIC X(36).
+           05  ORIGREFNO          PIC X(36).
+           05  TRANSTIME          PIC X(26).
