@@ -0,0 +1,14 @@
+      *--------------------------------------------------------------*
+      * COPYBOOK    : FXRATE                                          *
+      * DESCRIPTION : DCLGEN HOST STRUCTURE FOR TABLE FXRATE           *
+      *               DAILY FOREIGN-EXCHANGE RATE TABLE, ADDED FOR     *
+      *               MULTI-CURRENCY TRANSFER SUPPORT                 *
+      *--------------------------------------------------------------*
+      * MODIFICATION HISTORY                                         *
+      *  2026-08-09 INITIAL VERSION                       MAINT       *
+      *--------------------------------------------------------------*
+       01  DCLFXRATE.
+           05  FROMCURRENCY       PIC X(03).
+           05  TOCURRENCY         PIC X(03).
+           05  RATEDATE           PIC X(10).
+           05  FXRATE-RATE        PIC S9(05)V9(9) COMP-3.
